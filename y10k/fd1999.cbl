@@ -34,15 +34,35 @@
            02 FI-PREV-READ PIC X(12).
        FD  FILEOUT.
        01  FILEOUT01 PIC X(400).
+       01  FILEOUT02 REDEFINES FILEOUT01.
+           02 FX-ACCT PIC X(13).
+           02 FX-NAME PIC X(25).
+           02 FX-METERNUM PIC X(10).
+           02 FX-PREV-READ PIC X(12).
+           02 FX-CURR-READ PIC X(12).
+           02 FX-CURR-DATE PIC X(8).
+           02 FX-CONSUMPTION PIC 9(12).
+           02 FX-ROLLOVER PIC X.
+           02 FX-FILLER PIC X(307).
+
        WORKING-STORAGE SECTION.
        01  HOLDKEY PIC X(29).
 
        01  NUM11 PIC 9(11).
+       01  CURR-READ-N PIC 9(12) VALUE 0.
+       01  PREV-READ-N PIC 9(12) VALUE 0.
+       01  CONSUMPTION PIC 9(12) VALUE 0.
+       01  ROLLOVER-FLAG PIC X VALUE SPACE.
+       01  CNT-FILEIN PIC 9(7) VALUE 0.
+       01  CNT-ROLLOVER PIC 9(7) VALUE 0.
+       01  CNT-IMPLAUSIBLE PIC 9(7) VALUE 0.
+       01  MAX-PLAUSIBLE-CONSUMPTION PIC 9(12) VALUE 99999.
        PROCEDURE DIVISION.
        P0.
            OPEN INPUT FILEIN OPEN OUTPUT FILEOUT.
        P1.
            READ FILEIN AT END GO TO P99.
+           ADD 1 TO CNT-FILEIN
            DISPLAY FI-ACCT  "  FI-ACCT".
            DISPLAY FI-STREET  "  FI-STREET".
            DISPLAY FI-METERNUM "  FI-METERNUM".
@@ -50,9 +70,52 @@
            DISPLAY FI-CURR-DATE "  FI-CURR-DATE".
            DISPLAY FI-CURR-COMMENT  "  FI-CURR-COMMENT".
            DISPLAY FI-PREV-READ "  FI-PREV-READ".
+
+           MOVE SPACE TO ROLLOVER-FLAG
+           MOVE 0 TO CURR-READ-N PREV-READ-N CONSUMPTION
+           IF FI-CURR-READ IS NUMERIC
+               MOVE FI-CURR-READ TO CURR-READ-N
+           END-IF
+           IF FI-PREV-READ IS NUMERIC
+               MOVE FI-PREV-READ TO PREV-READ-N
+           END-IF
+
+      *    A CURRENT READING LOWER THAN THE PREVIOUS ONE MEANS THE
+      *    METER HAS ROLLED OVER (WRAPPED BACK TO ZERO).
+           IF CURR-READ-N < PREV-READ-N
+               MOVE "Y" TO ROLLOVER-FLAG
+               ADD 1 TO CNT-ROLLOVER
+               COMPUTE CONSUMPTION =
+                   999999999999 - PREV-READ-N + CURR-READ-N + 1
+           ELSE
+               COMPUTE CONSUMPTION = CURR-READ-N - PREV-READ-N
+           END-IF.
+
+      *    FLAG AN IMPLAUSIBLY LARGE CONSUMPTION FOR MANUAL REVIEW
+      *    EVEN WHEN IT ISN'T A ROLLOVER (E.G. A MISREAD METER).
+           IF CONSUMPTION > MAX-PLAUSIBLE-CONSUMPTION
+               MOVE "Y" TO ROLLOVER-FLAG
+               ADD 1 TO CNT-IMPLAUSIBLE
+           END-IF.
+
+           MOVE SPACE TO FILEOUT01
+           MOVE FI-ACCT TO FX-ACCT
+           MOVE FI-NAME TO FX-NAME
+           MOVE FI-METERNUM TO FX-METERNUM
+           MOVE FI-PREV-READ TO FX-PREV-READ
+           MOVE FI-CURR-READ TO FX-CURR-READ
+           MOVE FI-CURR-DATE TO FX-CURR-DATE
+           MOVE CONSUMPTION TO FX-CONSUMPTION
+           MOVE ROLLOVER-FLAG TO FX-ROLLOVER
+           WRITE FILEOUT01
+
            ACCEPT OMITTED
            GO TO P1.
 
        P99.
+           DISPLAY "===== fd1001 METER READING EXTRACT =====".
+           DISPLAY "RECORDS READ .......... " CNT-FILEIN.
+           DISPLAY "METER ROLLOVERS FLAGGED " CNT-ROLLOVER.
+           DISPLAY "IMPLAUSIBLE READS FLAGGED " CNT-IMPLAUSIBLE.
            CLOSE FILEIN FILEOUT.
            STOP RUN.
