@@ -28,6 +28,8 @@
            SELECT PAYCUR ASSIGN TO "S60" ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC RECORD KEY IS PAYCUR-KEY
            LOCK MODE MANUAL.
+           SELECT OPTIONAL PARMFILE ASSIGN TO "S65" ORGANIZATION
+           LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -171,6 +173,8 @@
            02 G-ACCT PIC X(8).
            02 G-PRGRPNAME PIC X(15).
            02 G-SEGRPNAME PIC X(15).
+       FD  PARMFILE.
+       01  PARMFILE01 PIC X(8).
 
 
        WORKING-STORAGE SECTION.
@@ -195,6 +199,9 @@
            02 T-DD PIC XX.
            02 T-CC PIC XX.
            02 T-YY PIC XX.
+       01  MAX-DD PIC 99.
+       01  YEAR4 PIC 9(4).
+       01  DATE-VALID PIC X VALUE "Y".
        01  ALF6.
            02 ALF4 PIC X(4).
            02 ALF2 PIC XX.
@@ -209,12 +216,74 @@
            OPEN INPUT FILEIN CHARCUR GARFILE PAYCUR.
            OPEN OUTPUT ERROR-FILE FILEOUT.
            OPEN I-O PAYFILE.
-        P2-1.
+       P2-1.
+      *     UNATTENDED BATCH RUNS SUPPLY THE POSTING DATE VIA A SMALL
+      *     CONTROL FILE (S65); IF IT ISN'T PRESENT WE FALL BACK TO
+      *     THE INTERACTIVE PROMPT SO THIS CAN STILL BE RUN BY HAND.
+           OPEN INPUT PARMFILE
+           READ PARMFILE
+             AT END
+               CLOSE PARMFILE
+               PERFORM P2-1-ASK
+             NOT AT END
+               MOVE PARMFILE01 TO PD-DATE-T
+               CLOSE PARMFILE
+               PERFORM P2-1-VALIDATE
+               IF DATE-VALID NOT = "Y"
+                 DISPLAY "BAD DATE IN PARMFILE - RUN ABORTED"
+                 STOP RUN
+               END-IF
+           END-READ
+           GO TO P1.
+
+       P2-1-ASK.
            DISPLAY "DATE  YYYYMMDD FORMAT"
            ACCEPT PD-DATE-T
+           PERFORM P2-1-VALIDATE
+           IF DATE-VALID NOT = "Y"
+             GO TO P2-1-ASK
+           END-IF.
+
+       P2-1-VALIDATE.
+           MOVE "Y" TO DATE-VALID
            IF PD-DATE-T NOT NUMERIC
              DISPLAY "BAD DATE"
-             GO TO P2-1
+             MOVE "N" TO DATE-VALID
+           END-IF
+           IF DATE-VALID = "Y"
+             MOVE PD-DATE-T TO TEST-DATE
+             IF (T-MM OF TEST-DATE < 1) OR (T-MM OF TEST-DATE > 12)
+               DISPLAY "BAD DATE - MONTH OUT OF RANGE"
+               MOVE "N" TO DATE-VALID
+             END-IF
+           END-IF
+           IF DATE-VALID = "Y"
+             MOVE 31 TO MAX-DD
+             IF (T-MM OF TEST-DATE = 4) OR (T-MM OF TEST-DATE = 6)
+               OR (T-MM OF TEST-DATE = 9) OR (T-MM OF TEST-DATE = 11)
+               MOVE 30 TO MAX-DD
+             END-IF
+             IF T-MM OF TEST-DATE = 2
+               MOVE 28 TO MAX-DD
+               COMPUTE YEAR4 = T-CC OF TEST-DATE * 100
+                   + T-YY OF TEST-DATE
+               IF FUNCTION MOD(YEAR4, 4) = 0
+                 AND (FUNCTION MOD(YEAR4, 100) NOT = 0
+                      OR FUNCTION MOD(YEAR4, 400) = 0)
+                 MOVE 29 TO MAX-DD
+               END-IF
+             END-IF
+             IF (T-DD OF TEST-DATE < 1)
+               OR (T-DD OF TEST-DATE > MAX-DD)
+               DISPLAY "BAD DATE - DAY OUT OF RANGE"
+               MOVE "N" TO DATE-VALID
+             END-IF
+           END-IF
+           IF DATE-VALID = "Y"
+             IF (T-CC OF TEST-DATE < 19) OR (T-CC OF TEST-DATE > 21)
+               DISPLAY "BAD DATE - CENTURY OUT OF RANGE"
+               MOVE "N" TO DATE-VALID
+             END-IF
            END-IF.
 
        P1.
