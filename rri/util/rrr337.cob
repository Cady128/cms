@@ -0,0 +1,144 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrr337.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMNTFILE ASSIGN TO "S65" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CMNT-KEY.
+           SELECT GARFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+           ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES.
+           SELECT CMNTEXT ASSIGN TO "S90" ORGANIZATION IS LINE
+           SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMNTFILE
+      *    BLOCK CONTAINS 2 RECORDS
+           DATA RECORD IS CMNTFILE01.
+       01  CMNTFILE01.
+           02 CMNT-KEY.
+             03 CM-KEY8 PIC X(8).
+             03 CM-KEY3 PIC XXX.
+           02 CMNT PIC X(80).
+           02 CMNT-DATE-E PIC X(8).
+
+       FD  GARFILE
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS GARFILE01.
+       01  GARFILE01.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(12).
+           02 G-PRIPOL PIC X(14).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(12).
+           02 G-SECPOL PIC X(14).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+           02 G-ACCT PIC X(8).
+           02 G-PRGRPNAME PIC X(15).
+           02 G-SEGRPNAME PIC X(15).
+
+       FD  CMNTEXT.
+       01  CMNTEXT01.
+           02 CX-GARNO PIC X(8).
+           02 CX-FILLER1 PIC X.
+           02 CX-GARNAME PIC X(24).
+           02 CX-FILLER2 PIC X.
+           02 CX-DATE-E PIC X(8).
+           02 CX-FILLER3 PIC X.
+           02 CX-CMNT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ANS PIC X(8).
+       01  CNT-CMNTFILE PIC 9(7) VALUE 0.
+
+      *
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT CMNTFILE GARFILE.
+           OPEN OUTPUT CMNTEXT.
+
+       MENU-R1.
+           DISPLAY "===== rrr337 COMMENT HISTORY EXTRACT =====".
+           DISPLAY "ENTER GARNO (BLANK TO EXIT)".
+           ACCEPT ANS.
+           IF ANS = SPACE GO TO P9.
+
+           MOVE ANS TO G-GARNO
+           READ GARFILE
+             INVALID
+               MOVE SPACE TO G-GARNAME
+           END-READ
+
+           MOVE ANS TO CM-KEY8
+           MOVE LOW-VALUE TO CM-KEY3
+           START CMNTFILE KEY NOT < CMNT-KEY
+             INVALID
+               DISPLAY "NO COMMENTS ON FILE FOR " ANS
+               GO TO MENU-R1
+           END-START.
+
+       R1.
+           READ CMNTFILE NEXT
+             AT END
+               GO TO MENU-R1
+           END-READ
+           IF CM-KEY8 NOT = ANS
+               GO TO MENU-R1
+           END-IF
+           ADD 1 TO CNT-CMNTFILE
+
+           MOVE CM-KEY8 TO CX-GARNO
+           MOVE SPACE TO CX-FILLER1 CX-FILLER2 CX-FILLER3
+           MOVE G-GARNAME TO CX-GARNAME
+           MOVE CMNT-DATE-E TO CX-DATE-E
+           MOVE CMNT TO CX-CMNT
+           WRITE CMNTEXT01
+
+           DISPLAY CM-KEY8 " " G-GARNAME " " CMNT-DATE-E " " CMNT.
+           GO TO R1.
+
+       P9.
+           DISPLAY "CMNTFILE RECORDS EXTRACTED ... " CNT-CMNTFILE.
+
+           CLOSE CMNTFILE GARFILE CMNTEXT.
+           STOP RUN.
