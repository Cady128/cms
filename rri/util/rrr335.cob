@@ -0,0 +1,232 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrr335.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES.
+           SELECT HISFILE ASSIGN TO "S70" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS HISFILE-KEY.
+           SELECT OPTIONAL PARMFILE ASSIGN TO "S65"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHARCUR
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID.
+              03 CC-PATID7 PIC X(7).
+              03 CC-PATID1 PIC X.
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+       FD  HISFILE
+           BLOCK CONTAINS 5 RECORDS
+           DATA RECORD IS HISFILE01.
+       01  HISFILE01.
+           02 HISFILE-KEY.
+             03 HS-KEY8 PIC X(8).
+             03 HS-CLAIM PIC X(6).
+             03 HS-REC-TYPE PIC X.
+             03 HS-KEY4 PIC XXXX.
+           02 HS-PATID.
+              03 HS-PATID7 PIC X(7).
+              03 HS-PATID1 PIC X.
+           02 HS-SERVICE PIC X.
+           02 HS-DIAG PIC X(5).
+           02 HS-PROC PIC X(11).
+           02 HS-MOD2 PIC XX.
+           02 HS-MOD3 PIC XX.
+           02 HS-MOD4 PIC XX.
+           02 HS-AMOUNT PIC X(6).
+           02 HS-DOCR PIC X(3).
+           02 HS-DOCP PIC X(2).
+           02 HS-PAYCODE PIC XXX.
+           02 HS-STUD PIC X.
+           02 HS-WORK PIC XX.
+           02 HS-DAT1 PIC X(8).
+           02 HS-RESULT PIC X.
+           02 HS-ACT PIC X.
+           02 HS-SORCREF PIC X.
+           02 HS-COLLT PIC X.
+           02 HS-AGE PIC X.
+           02 HS-PAPER PIC X.
+           02 HS-PLACE PIC X.
+           02 HS-EPSDT PIC X.
+           02 HS-DATE-T PIC X(8).
+           02 HS-DATE-A PIC X(8).
+           02 HS-DATE-E PIC X(8).
+           02 HS-REC-STAT PIC X.
+           02 HS-DX2 PIC X(5).
+           02 HS-DX3 PIC X(5).
+           02 HS-ACC-TYPE PIC X.
+           02 HS-DATE-M PIC X(8).
+           02 HS-ASSIGN PIC X.
+           02 HS-NEIC-ASSIGN PIC X.
+           02 HS-FUTURE PIC X(6).
+
+       FD  PARMFILE.
+       01  PARMFILE01 PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  AS-OF-DATE PIC 9(8).
+       01  TODAY-6 PIC 9(6).
+       01  CHARGE-DATE PIC 9(8).
+       01  AS-OF-INT PIC S9(9).
+       01  CHARGE-INT PIC S9(9).
+       01  AGE-DAYS PIC S9(9).
+      *    AGING BUCKETS: 1=0-30  2=31-60  3=61-90  4=OVER 90
+       01  AGE-TAB.
+           02 AGE-ENTRY OCCURS 4 TIMES.
+             03 AGE-COUNT PIC 9(6).
+             03 AGE-BAL PIC S9(7)V99.
+       01  AGE-IDX PIC 9.
+       01  GRAND-COUNT PIC 9(7).
+       01  GRAND-BAL PIC S9(7)V99.
+
+      *
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT CHARCUR HISFILE PARMFILE.
+           INITIALIZE AGE-TAB.
+           READ PARMFILE INTO AS-OF-DATE
+             AT END
+               ACCEPT TODAY-6 FROM DATE
+               MOVE TODAY-6(1:2) TO AS-OF-DATE(3:2)
+               MOVE TODAY-6(3:2) TO AS-OF-DATE(5:2)
+               MOVE TODAY-6(5:2) TO AS-OF-DATE(7:2)
+               MOVE "20" TO AS-OF-DATE(1:2)
+           END-READ
+           CLOSE PARMFILE.
+           COMPUTE AS-OF-INT = FUNCTION INTEGER-OF-DATE(AS-OF-DATE).
+
+           MOVE LOW-VALUE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO R9
+           END-START.
+
+       R1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO R9
+           END-READ
+
+           PERFORM R2.
+
+           IF CHARGE-DATE NOT NUMERIC OR CHARGE-DATE = 0
+               MOVE AS-OF-DATE TO CHARGE-DATE
+           END-IF
+           COMPUTE CHARGE-INT = FUNCTION INTEGER-OF-DATE(CHARGE-DATE)
+           COMPUTE AGE-DAYS = AS-OF-INT - CHARGE-INT.
+
+           IF AGE-DAYS <= 30
+               MOVE 1 TO AGE-IDX
+           ELSE IF AGE-DAYS <= 60
+               MOVE 2 TO AGE-IDX
+           ELSE IF AGE-DAYS <= 90
+               MOVE 3 TO AGE-IDX
+           ELSE
+               MOVE 4 TO AGE-IDX
+           END-IF
+
+           ADD 1 TO AGE-COUNT(AGE-IDX)
+           IF CC-ASSIGN NOT = "A"
+               ADD CC-AMOUNT TO AGE-BAL(AGE-IDX)
+           END-IF
+           GO TO R1.
+
+       R2.
+      *     PREFER THE ORIGINAL SERVICE DATE FROM HISFILE, WHEN
+      *     PRESENT, OVER THE CHARCUR TRANSACTION DATE.
+           MOVE CC-KEY8 TO HS-KEY8
+           MOVE CC-CLAIM TO HS-CLAIM
+           MOVE LOW-VALUE TO HS-REC-TYPE HS-KEY4
+           START HISFILE KEY NOT < HISFILE-KEY
+             INVALID
+               MOVE CC-DATE-T TO CHARGE-DATE
+               GO TO R2-EXIT
+           END-START.
+
+           READ HISFILE NEXT
+             AT END
+               MOVE CC-DATE-T TO CHARGE-DATE
+               GO TO R2-EXIT
+           END-READ
+
+           IF HS-KEY8 = CC-KEY8 AND HS-CLAIM = CC-CLAIM
+               MOVE HS-DATE-T TO CHARGE-DATE
+           ELSE
+               MOVE CC-DATE-T TO CHARGE-DATE
+           END-IF.
+       R2-EXIT.
+           EXIT.
+
+       R9.
+           DISPLAY "===== rrr335 ACCOUNTS RECEIVABLE AGING REPORT =====".
+           DISPLAY "AS OF " AS-OF-DATE.
+           MOVE 0 TO GRAND-COUNT GRAND-BAL
+           DISPLAY "0-30 DAYS     ACCOUNTS ... " AGE-COUNT(1)
+             "  BALANCE ... " AGE-BAL(1).
+           DISPLAY "31-60 DAYS    ACCOUNTS ... " AGE-COUNT(2)
+             "  BALANCE ... " AGE-BAL(2).
+           DISPLAY "61-90 DAYS    ACCOUNTS ... " AGE-COUNT(3)
+             "  BALANCE ... " AGE-BAL(3).
+           DISPLAY "OVER 90 DAYS  ACCOUNTS ... " AGE-COUNT(4)
+             "  BALANCE ... " AGE-BAL(4).
+           PERFORM VARYING AGE-IDX FROM 1 BY 1 UNTIL AGE-IDX > 4
+             ADD AGE-COUNT(AGE-IDX) TO GRAND-COUNT
+             ADD AGE-BAL(AGE-IDX) TO GRAND-BAL
+           END-PERFORM
+           DISPLAY "TOTAL         ACCOUNTS ... " GRAND-COUNT
+             "  BALANCE ... " GRAND-BAL.
+
+           CLOSE CHARCUR HISFILE.
+           STOP RUN.
