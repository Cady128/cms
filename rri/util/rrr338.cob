@@ -0,0 +1,525 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrr338.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS PAYFILE-KEY.
+           SELECT PAYCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY.
+           SELECT GARFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+           ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES.
+           SELECT PATFILE ASSIGN TO "S45" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS P-PATNO
+           ALTERNATE RECORD KEY IS P-GARNO WITH DUPLICATES.
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES.
+           SELECT CHARFILE ASSIGN TO "S55" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CHARFILE-KEY.
+           SELECT KEEPBACK ASSIGN TO "S60"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CMNTFILE ASSIGN TO "S65" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CMNT-KEY.
+           SELECT HISFILE ASSIGN TO "S70" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS HISFILE-KEY.
+           SELECT AUTHFILE ASSIGN TO "S75" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS AUTH-KEY.
+           SELECT MPLRFILE ASSIGN TO "S80" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS MPLR-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEEPBACK.
+       01  KEEPBACK01.
+           02 KEEPTYPE PIC XX.
+           02 KEEPBACK02 PIC X(320).
+       FD  GARFILE
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS GARFILE01.
+       01  GARFILE01.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(12).
+           02 G-PRIPOL PIC X(14).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(12).
+           02 G-SECPOL PIC X(14).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+           02 G-ACCT PIC X(8).
+           02 G-PRGRPNAME PIC X(15).
+           02 G-SEGRPNAME PIC X(15).
+
+       FD  CHARCUR
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID.
+              03 CC-PATID7 PIC X(7).
+              03 CC-PATID1 PIC X.
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+       FD  CHARFILE
+      *    BLOCK CONTAINS 2 RECORDS
+           DATA RECORD IS CHARFILE01.
+       01  CHARFILE01.
+           02 CHARFILE-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID.
+              03 CD-PATID7 PIC X(7).
+              03 CD-PATID1 PIC X.
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC PIC X(11).
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+       FD  PAYFILE
+      *    BLOCK CONTAINS 4 RECORDS
+           DATA RECORD IS PAYFILE01.
+       01  PAYFILE01.
+           02 PAYFILE-KEY.
+             03 PD-KEY8 PIC X(8).
+             03 PD-KEY3 PIC XXX.
+           02 PD-NAME PIC X(24).
+           02 PD-AMOUNT PIC S9(4)V99.
+           02 PD-PAYCODE PIC XXX.
+           02 PD-DENIAL PIC XX.
+           02 PD-CLAIM PIC X(6).
+           02 PD-DATE-T PIC X(8).
+           02 PD-DATE-E PIC X(8).
+           02 PD-ORDER PIC X(6).
+           02 PD-BATCH PIC X(6).
+
+       FD  PAYCUR
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+           02 PAYCUR-KEY.
+             03 PC-KEY8 PIC X(8).
+             03 PC-KEY3 PIC XXX.
+           02 PC-AMOUNT PIC S9(4)V99.
+           02 PC-PAYCODE PIC XXX.
+           02 PC-DENIAL PIC XX.
+           02 PC-CLAIM PIC X(6).
+           02 PC-DATE-T PIC X(8).
+           02 PC-DATE-E PIC X(8).
+           02 PC-BATCH PIC X(6).
+
+       FD PATFILE
+      *    BLOCK CONTAINS 5 RECORDS
+           DATA RECORD IS PATFILE01.
+       01 PATFILE01.
+           02 P-PATNO PIC X(8).
+           02 P-GARNO PIC X(8).
+           02 P-PATNAME PIC X(24).
+           02 P-SEX PIC X.
+           02 P-RELATE PIC X.
+           02 P-MSTAT PIC X.
+           02 P-DOB PIC X(8).
+
+       FD  MPLRFILE.
+       01  MPLRFILE01.
+           02 MPLR-KEY PIC X(8).
+           02 MPLR-NAME PIC X(22).
+           02 MPLR-STREET PIC X(24).
+           02 MPLR-CITY PIC X(15).
+           02 MPLR-STATE PIC XX.
+           02 MPLR-ZIP PIC X(9).
+           02 MPLR-CLAIMNO PIC X(15).
+           02 MPLR-TRINS PIC XXX.
+           02 MPLR-TR-ASSIGN PIC X.
+           02 MPLR-TR-GROUP PIC X(12).
+           02 MPLR-TRIPOL PIC X(14).
+           02 MPLR-TR-NAME PIC X(24).
+           02 MPLR-TR-RELATE PIC X.
+           02 MPLR-FUTURE PIC X(6).
+
+       FD  AUTHFILE
+           BLOCK CONTAINS 6 RECORDS
+           DATA RECORD IS AUTHFILE01.
+       01  AUTHFILE01.
+           02 AUTH-KEY.
+              03 AUTH-KEY8 PIC X(8).
+              03 AUTH-KEY6 PIC X(6).
+           02 AUTH-NUM PIC X(15).
+           02 AUTH-QNTY PIC XX.
+           02 AUTH-DATE-E PIC X(8).
+           02 AUTH-FILLER PIC XXX.
+       FD  CMNTFILE
+      *    BLOCK CONTAINS 2 RECORDS
+           DATA RECORD IS CMNTFILE01.
+       01  CMNTFILE01.
+           02 CMNT-KEY.
+             03 CM-KEY8 PIC X(8).
+             03 CM-KEY3 PIC XXX.
+           02 CMNT PIC X(80).
+           02 CMNT-DATE-E PIC X(8).
+
+       FD  HISFILE
+           BLOCK CONTAINS 5 RECORDS
+           DATA RECORD IS HISFILE01.
+       01  HISFILE01.
+           02 HISFILE-KEY.
+             03 HS-KEY8 PIC X(8).
+             03 HS-CLAIM PIC X(6).
+             03 HS-REC-TYPE PIC X.
+             03 HS-KEY4 PIC XXXX.
+           02 HS-PATID.
+              03 HS-PATID7 PIC X(7).
+              03 HS-PATID1 PIC X.
+           02 HS-SERVICE PIC X.
+           02 HS-DIAG PIC X(5).
+           02 HS-PROC PIC X(11).
+           02 HS-MOD2 PIC XX.
+           02 HS-MOD3 PIC XX.
+           02 HS-MOD4 PIC XX.
+           02 HS-AMOUNT PIC X(6).
+           02 HS-DOCR PIC X(3).
+           02 HS-DOCP PIC X(2).
+           02 HS-PAYCODE PIC XXX.
+           02 HS-STUD PIC X.
+           02 HS-WORK PIC XX.
+           02 HS-DAT1 PIC X(8).
+           02 HS-RESULT PIC X.
+           02 HS-ACT PIC X.
+           02 HS-SORCREF PIC X.
+           02 HS-COLLT PIC X.
+           02 HS-AGE PIC X.
+           02 HS-PAPER PIC X.
+           02 HS-PLACE PIC X.
+           02 HS-EPSDT PIC X.
+           02 HS-DATE-T PIC X(8).
+           02 HS-DATE-A PIC X(8).
+           02 HS-DATE-E PIC X(8).
+           02 HS-REC-STAT PIC X.
+           02 HS-DX2 PIC X(5).
+           02 HS-DX3 PIC X(5).
+           02 HS-ACC-TYPE PIC X.
+           02 HS-DATE-M PIC X(8).
+           02 HS-ASSIGN PIC X.
+           02 HS-NEIC-ASSIGN PIC X.
+           02 HS-FUTURE PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01  CNT-GARFILE PIC 9(5) VALUE 0.
+       01  CNT-CHARFILE PIC 9(5) VALUE 0.
+       01  CNT-PAYFILE PIC 9(5) VALUE 0.
+       01  CNT-CHARCUR PIC 9(5) VALUE 0.
+       01  CNT-PAYCUR PIC 9(5) VALUE 0.
+       01  CNT-CMNTFILE PIC 9(5) VALUE 0.
+       01  CNT-PATFILE PIC 9(5) VALUE 0.
+       01  CNT-HISFILE PIC 9(5) VALUE 0.
+       01  CNT-AUTHFILE PIC 9(5) VALUE 0.
+       01  CNT-MPLRFILE PIC 9(5) VALUE 0.
+       01  CNT-UNKNOWN PIC 9(5) VALUE 0.
+       01  RESTORE-OK PIC X.
+
+      *
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT KEEPBACK.
+           OPEN I-O PAYFILE CHARFILE CHARCUR PAYCUR GARFILE PATFILE
+               CMNTFILE HISFILE AUTHFILE MPLRFILE.
+
+       R1.
+           READ KEEPBACK
+             AT END
+               GO TO R9
+           END-READ
+
+      *    KEEPTYPE IDENTIFIES WHICH OF THE TEN FILES A KEEPBACK
+      *    RECORD CAME FROM (SEE rrr333 WHERE IT IS ASSIGNED).
+           EVALUATE KEEPTYPE
+             WHEN "01"
+               PERFORM RESTORE-GARFILE
+             WHEN "02"
+               PERFORM RESTORE-CHARFILE
+             WHEN "03"
+               PERFORM RESTORE-PAYFILE
+             WHEN "04"
+               PERFORM RESTORE-CHARCUR
+             WHEN "05"
+               PERFORM RESTORE-PAYCUR
+             WHEN "06"
+               PERFORM RESTORE-CMNTFILE
+             WHEN "07"
+               PERFORM RESTORE-PATFILE
+             WHEN "08"
+               PERFORM RESTORE-HISFILE
+             WHEN "09"
+               PERFORM RESTORE-AUTHFILE
+             WHEN "10"
+               PERFORM RESTORE-MPLRFILE
+             WHEN OTHER
+               DISPLAY "UNKNOWN KEEPTYPE " KEEPTYPE " - SKIPPED"
+               ADD 1 TO CNT-UNKNOWN
+           END-EVALUATE
+           GO TO R1.
+
+       RESTORE-GARFILE.
+           MOVE KEEPBACK02 TO GARFILE01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE GARFILE01
+             INVALID
+               WRITE GARFILE01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE GARFILE " G-GARNO
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-GARFILE
+           END-IF.
+
+       RESTORE-CHARFILE.
+           MOVE KEEPBACK02 TO CHARFILE01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE CHARFILE01
+             INVALID
+               WRITE CHARFILE01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE CHARFILE " CHARFILE-KEY
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-CHARFILE
+           END-IF.
+
+       RESTORE-PAYFILE.
+           MOVE KEEPBACK02 TO PAYFILE01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE PAYFILE01
+             INVALID
+               WRITE PAYFILE01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE PAYFILE " PAYFILE-KEY
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-PAYFILE
+           END-IF.
+
+       RESTORE-CHARCUR.
+           MOVE KEEPBACK02 TO CHARCUR01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE CHARCUR01
+             INVALID
+               WRITE CHARCUR01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE CHARCUR " CHARCUR-KEY
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-CHARCUR
+           END-IF.
+
+       RESTORE-PAYCUR.
+           MOVE KEEPBACK02 TO PAYCUR01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE PAYCUR01
+             INVALID
+               WRITE PAYCUR01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE PAYCUR " PAYCUR-KEY
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-PAYCUR
+           END-IF.
+
+       RESTORE-CMNTFILE.
+           MOVE KEEPBACK02 TO CMNTFILE01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE CMNTFILE01
+             INVALID
+               WRITE CMNTFILE01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE CMNTFILE " CMNT-KEY
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-CMNTFILE
+           END-IF.
+
+       RESTORE-PATFILE.
+           MOVE KEEPBACK02 TO PATFILE01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE PATFILE01
+             INVALID
+               WRITE PATFILE01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE PATFILE " P-PATNO
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-PATFILE
+           END-IF.
+
+       RESTORE-HISFILE.
+           MOVE KEEPBACK02 TO HISFILE01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE HISFILE01
+             INVALID
+               WRITE HISFILE01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE HISFILE " HISFILE-KEY
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-HISFILE
+           END-IF.
+
+       RESTORE-AUTHFILE.
+           MOVE KEEPBACK02 TO AUTHFILE01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE AUTHFILE01
+             INVALID
+               WRITE AUTHFILE01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE AUTHFILE " AUTH-KEY
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-AUTHFILE
+           END-IF.
+
+       RESTORE-MPLRFILE.
+           MOVE KEEPBACK02 TO MPLRFILE01
+           MOVE "Y" TO RESTORE-OK
+           REWRITE MPLRFILE01
+             INVALID
+               WRITE MPLRFILE01
+                 INVALID
+                   DISPLAY "CANNOT RESTORE MPLRFILE " MPLR-KEY
+                   MOVE "N" TO RESTORE-OK
+           END-REWRITE
+           IF RESTORE-OK = "Y"
+               ADD 1 TO CNT-MPLRFILE
+           END-IF.
+
+       R9.
+           DISPLAY "===== rrr338 KEEPBACK RESTORE =====".
+           DISPLAY "GARFILE RECORDS RESTORED ... " CNT-GARFILE.
+           DISPLAY "CHARFILE RECORDS RESTORED .. " CNT-CHARFILE.
+           DISPLAY "PAYFILE RECORDS RESTORED ... " CNT-PAYFILE.
+           DISPLAY "CHARCUR RECORDS RESTORED ... " CNT-CHARCUR.
+           DISPLAY "PAYCUR RECORDS RESTORED .... " CNT-PAYCUR.
+           DISPLAY "CMNTFILE RECORDS RESTORED .. " CNT-CMNTFILE.
+           DISPLAY "PATFILE RECORDS RESTORED ... " CNT-PATFILE.
+           DISPLAY "HISFILE RECORDS RESTORED ... " CNT-HISFILE.
+           DISPLAY "AUTHFILE RECORDS RESTORED .. " CNT-AUTHFILE.
+           DISPLAY "MPLRFILE RECORDS RESTORED .. " CNT-MPLRFILE.
+           DISPLAY "UNKNOWN KEEPTYPE RECORDS .... " CNT-UNKNOWN.
+
+           CLOSE KEEPBACK PAYFILE CHARFILE CHARCUR PAYCUR GARFILE
+               PATFILE CMNTFILE HISFILE AUTHFILE MPLRFILE.
+           STOP RUN.
