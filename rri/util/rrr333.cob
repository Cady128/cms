@@ -35,6 +35,8 @@
            ACCESS IS DYNAMIC RECORD KEY IS AUTH-KEY.
            SELECT MPLRFILE ASSIGN TO "S80" ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC RECORD KEY IS MPLR-KEY.
+           SELECT RENUMLOG ASSIGN TO "S85"
+           ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -310,6 +312,25 @@
            02 HS-ASSIGN PIC X.
            02 HS-NEIC-ASSIGN PIC X.
            02 HS-FUTURE PIC X(6).
+
+       FD  RENUMLOG.
+       01  RENUMLOG01.
+           02 RL-OPERATOR PIC X(10).
+           02 RL-DATE PIC 9(6).
+           02 RL-TIME PIC 9(8).
+           02 RL-OLD-GARNO PIC X(8).
+           02 RL-NEW-GARNO PIC X(8).
+           02 RL-CNT-GARFILE PIC 9(5).
+           02 RL-CNT-CHARFILE PIC 9(5).
+           02 RL-CNT-PAYFILE PIC 9(5).
+           02 RL-CNT-CHARCUR PIC 9(5).
+           02 RL-CNT-PAYCUR PIC 9(5).
+           02 RL-CNT-CMNTFILE PIC 9(5).
+           02 RL-CNT-PATFILE PIC 9(5).
+           02 RL-CNT-HISFILE PIC 9(5).
+           02 RL-CNT-AUTHFILE PIC 9(5).
+           02 RL-CNT-MPLRFILE PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01  ANS          PIC XXX.
        01  NEW-NAME.
@@ -326,6 +347,16 @@
        01  HOLDKEY11 PIC X(11).
        01  HOLDKEY19 PIC X(19).
        01  HOLDKEY14 PIC X(14).
+       01  RL-OPERATOR-WS PIC X(10).
+       01  CNT-CHARFILE PIC 9(5) VALUE 0.
+       01  CNT-PAYFILE PIC 9(5) VALUE 0.
+       01  CNT-CHARCUR PIC 9(5) VALUE 0.
+       01  CNT-PAYCUR PIC 9(5) VALUE 0.
+       01  CNT-CMNTFILE PIC 9(5) VALUE 0.
+       01  CNT-PATFILE PIC 9(5) VALUE 0.
+       01  CNT-HISFILE PIC 9(5) VALUE 0.
+       01  CNT-AUTHFILE PIC 9(5) VALUE 0.
+       01  CNT-MPLRFILE PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        P00.
            OPEN I-O PAYFILE.
@@ -339,6 +370,9 @@
            OPEN I-O MPLRFILE.
            OPEN I-O AUTHFILE.
            OPEN EXTEND KEEPBACK.
+           OPEN EXTEND RENUMLOG.
+           DISPLAY "ENTER YOUR INITIALS FOR THE RENUMBER LOG".
+           ACCEPT RL-OPERATOR-WS.
        P0.
            DISPLAY "ENTER THE NEW NAME".
            ACCEPT NEW-NAME.
@@ -371,7 +405,10 @@
            DISPLAY G-GARNO " " G-GARNAME " ALREADY USED!!!"
            DISPLAY "YOU PICK IT OR END".
            ACCEPT G-GARNO
-           IF G-GARNO = "END" GO TO P9.
+           IF G-GARNO = "END"
+               MOVE SPACE TO SAVEGARNO
+               GO TO P9
+           END-IF.
            MOVE G-GARNO TO GG
            MOVE NEW-3 TO  GG-1
            MOVE GG TO G-GARNO
@@ -395,8 +432,11 @@
            MOVE GG TO CD-KEY8
            IF CD-PATID1 = "G" MOVE GG TO CD-PATID
            MOVE NEW-NAME TO CD-NAME.
-           WRITE CHARFILE01 INVALID DISPLAY "CANT WRITE CD-CHARGE".
-      *    GO TO P9.
+           WRITE CHARFILE01
+             INVALID DISPLAY "CANT WRITE CD-CHARGE"
+      *      GO TO P9
+             NOT INVALID ADD 1 TO CNT-CHARFILE
+           END-WRITE
            MOVE HOLDKEY11 TO CHARFILE-KEY
            DISPLAY "CHARFILE RECORD"
            GO TO P3-0.
@@ -413,8 +453,11 @@
            WRITE KEEPBACK01
            MOVE GG TO PD-KEY8
            MOVE NEW-NAME TO PD-NAME
-           WRITE PAYFILE01 INVALID DISPLAY "CANT WRITE PD-PAY".
-      *    GO TO P9.
+           WRITE PAYFILE01
+             INVALID DISPLAY "CANT WRITE PD-PAY"
+      *      GO TO P9
+             NOT INVALID ADD 1 TO CNT-PAYFILE
+           END-WRITE
            MOVE HOLDKEY11 TO PAYFILE-KEY
            DISPLAY "PAYFILE RECORD"
            GO TO P4-0.
@@ -431,8 +474,11 @@
            WRITE KEEPBACK01
            MOVE GG TO CC-KEY8
            IF CC-PATID1 = "G" MOVE GG TO CC-PATID.
-           WRITE CHARCUR01 INVALID DISPLAY "CANT WRITE CC-CHARGE".
-      *    GO TO P9.
+           WRITE CHARCUR01
+             INVALID DISPLAY "CANT WRITE CC-CHARGE"
+      *      GO TO P9
+             NOT INVALID ADD 1 TO CNT-CHARCUR
+           END-WRITE
            MOVE HOLDKEY11 TO CHARCUR-KEY
            DISPLAY "CHARCUR RECORD"
            GO TO P5-0.
@@ -449,8 +495,11 @@
            WRITE KEEPBACK01
            MOVE GG TO PC-KEY8
            IF CC-PATID1 = "G" MOVE GG TO CC-PATID.
-           WRITE PAYCUR01 INVALID DISPLAY "CANT WRITE PC-CHARGE".
-      *    GO TO P9.
+           WRITE PAYCUR01
+             INVALID DISPLAY "CANT WRITE PC-CHARGE"
+      *      GO TO P9
+             NOT INVALID ADD 1 TO CNT-PAYCUR
+           END-WRITE
            MOVE HOLDKEY11 TO PAYCUR-KEY
            DISPLAY "PAYCUR RECORD"
            GO TO P6-0.
@@ -466,8 +515,11 @@
            MOVE CMNTFILE01 TO KEEPBACK02
            WRITE KEEPBACK01
            MOVE GG TO CM-KEY8
-           WRITE CMNTFILE01 INVALID DISPLAY "CANT WRITE CM-CMNTFILE".
-      *    GO TO P9.
+           WRITE CMNTFILE01
+             INVALID DISPLAY "CANT WRITE CM-CMNTFILE"
+      *      GO TO P9
+             NOT INVALID ADD 1 TO CNT-CMNTFILE
+           END-WRITE
            MOVE HOLDKEY11 TO CMNT-KEY
            DISPLAY "CMNTFILE RECORD"
            GO TO P7-0.
@@ -483,7 +535,9 @@
            WRITE KEEPBACK01
            MOVE GG TO P-GARNO
            REWRITE PATFILE01 INVALID DISPLAY "CANT WRITE P-PATFILE"
+           MOVE SPACE TO SAVEGARNO
            GO TO P9.
+           ADD 1 TO CNT-PATFILE
            MOVE HOLDKEY11 TO P-GARNO
            DISPLAY "PATFILE RECORD"
            GO TO P8-0.
@@ -502,8 +556,11 @@
            WRITE KEEPBACK01
            MOVE GG TO HS-KEY8
            IF HS-PATID1 = "G" MOVE GG TO HS-PATID.
-           WRITE HISFILE01 INVALID DISPLAY "CANT WRITE HS-CHARGE".
-      *    GO TO P9.
+           WRITE HISFILE01
+             INVALID DISPLAY "CANT WRITE HS-CHARGE"
+      *      GO TO P9
+             NOT INVALID ADD 1 TO CNT-HISFILE
+           END-WRITE
            MOVE HOLDKEY19 TO HISFILE-KEY
            DISPLAY "HISFILE RECORD"
            GO TO P10-0.
@@ -519,8 +576,11 @@
            MOVE AUTHFILE01 TO KEEPBACK02
            WRITE KEEPBACK01
            MOVE GG TO AUTH-KEY8
-           WRITE AUTHFILE01 INVALID DISPLAY "CANT WRITE AUTHFILE".
-      *    GO TO P9.
+           WRITE AUTHFILE01
+             INVALID DISPLAY "CANT WRITE AUTHFILE"
+      *      GO TO P9
+             NOT INVALID ADD 1 TO CNT-AUTHFILE
+           END-WRITE
            MOVE HOLDKEY14 TO AUTH-KEY
            DISPLAY "AUTHFILE RECORD"
            GO TO P11-0.
@@ -532,9 +592,32 @@
            MOVE MPLRFILE01 TO KEEPBACK02
            WRITE KEEPBACK01
            MOVE GG TO MPLR-KEY
-           WRITE MPLRFILE01 INVALID DISPLAY "CANT WRITE MLRLFILE".
-      *    GO TO P9.
-       P9. CLOSE CHARFILE CHARCUR PAYFILE PAYCUR GARFILE PATFILE
-           CMNTFILE HISFILE AUTHFILE MPLRFILE.
+           WRITE MPLRFILE01
+             INVALID DISPLAY "CANT WRITE MLRLFILE"
+      *      GO TO P9
+             NOT INVALID ADD 1 TO CNT-MPLRFILE
+           END-WRITE.
+       P9.
+           IF SAVEGARNO NOT = SPACE
+               MOVE RL-OPERATOR-WS TO RL-OPERATOR
+               ACCEPT RL-DATE FROM DATE
+               ACCEPT RL-TIME FROM TIME
+               MOVE SAVEGARNO TO RL-OLD-GARNO
+               MOVE GG TO RL-NEW-GARNO
+               MOVE 1 TO RL-CNT-GARFILE
+               MOVE CNT-CHARFILE TO RL-CNT-CHARFILE
+               MOVE CNT-PAYFILE TO RL-CNT-PAYFILE
+               MOVE CNT-CHARCUR TO RL-CNT-CHARCUR
+               MOVE CNT-PAYCUR TO RL-CNT-PAYCUR
+               MOVE CNT-CMNTFILE TO RL-CNT-CMNTFILE
+               MOVE CNT-PATFILE TO RL-CNT-PATFILE
+               MOVE CNT-HISFILE TO RL-CNT-HISFILE
+               MOVE CNT-AUTHFILE TO RL-CNT-AUTHFILE
+               MOVE CNT-MPLRFILE TO RL-CNT-MPLRFILE
+               WRITE RENUMLOG01
+           END-IF.
+
+           CLOSE CHARFILE CHARCUR PAYFILE PAYCUR GARFILE PATFILE
+           CMNTFILE HISFILE AUTHFILE MPLRFILE RENUMLOG.
            DISPLAY "GARNAME PROGRAM HAS ENDED."
            STOP RUN.
