@@ -0,0 +1,294 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrr339.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+           ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES.
+           SELECT PATFILE ASSIGN TO "S45" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS P-PATNO
+           ALTERNATE RECORD KEY IS P-GARNO WITH DUPLICATES.
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES.
+           SELECT CMNTFILE ASSIGN TO "S65" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CMNT-KEY.
+           SELECT AUTHFILE ASSIGN TO "S75" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS AUTH-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GARFILE
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS GARFILE01.
+       01  GARFILE01.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(10).
+           02 G-PRIPOL PIC X(16).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(10).
+           02 G-SECPOL PIC X(16).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+           02 G-ACCT PIC X(8).
+           02 G-PRGRPNAME PIC X(15).
+           02 G-SEGRPNAME PIC X(15).
+
+       FD PATFILE
+      *    BLOCK CONTAINS 5 RECORDS
+           DATA RECORD IS PATFILE01.
+       01 PATFILE01.
+           02 P-PATNO PIC X(8).
+           02 P-GARNO PIC X(8).
+           02 P-PATNAME PIC X(24).
+           02 P-SEX PIC X.
+           02 P-RELATE PIC X.
+           02 P-MSTAT PIC X.
+           02 P-DOB PIC X(8).
+
+       FD  CHARCUR
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID.
+              03 CC-PATID7 PIC X(7).
+              03 CC-PATID1 PIC X.
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+       FD  CMNTFILE
+      *    BLOCK CONTAINS 2 RECORDS
+           DATA RECORD IS CMNTFILE01.
+       01  CMNTFILE01.
+           02 CMNT-KEY.
+             03 CM-KEY8 PIC X(8).
+             03 CM-KEY3 PIC XXX.
+           02 CMNT PIC X(80).
+           02 CMNT-DATE-E PIC X(8).
+
+       FD  AUTHFILE
+           BLOCK CONTAINS 6 RECORDS
+           DATA RECORD IS AUTHFILE01.
+       01  AUTHFILE01.
+           02 AUTH-KEY.
+              03 AUTH-KEY8 PIC X(8).
+              03 AUTH-KEY6 PIC X(6).
+           02 AUTH-NUM PIC X(15).
+           02 AUTH-QNTY PIC XX.
+           02 AUTH-DATE-E PIC X(8).
+           02 AUTH-FILLER PIC XXX.
+
+       WORKING-STORAGE SECTION.
+       01  ANS PIC X(8).
+       01  ACCT-BAL PIC S9(7)V99.
+
+      *
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT GARFILE PATFILE CHARCUR CMNTFILE AUTHFILE.
+
+       MENU-R1.
+           DISPLAY "===== rrr339 GUARANTOR INQUIRY =====".
+           DISPLAY "ENTER GARNO OR ACCOUNT NUMBER (BLANK TO EXIT)".
+           ACCEPT ANS.
+           IF ANS = SPACE GO TO P9.
+
+           MOVE ANS TO G-GARNO
+           READ GARFILE
+             INVALID
+               MOVE ANS TO G-ACCT
+               READ GARFILE KEY IS G-ACCT
+                 INVALID
+                   DISPLAY "NO SUCH GUARANTOR " ANS
+                   GO TO MENU-R1
+               END-READ
+           END-READ
+
+           PERFORM SHOW-GARFILE.
+           PERFORM SHOW-CHARCUR.
+           PERFORM SHOW-PATIENTS.
+           PERFORM SHOW-AUTH.
+           PERFORM SHOW-CMNT.
+           GO TO MENU-R1.
+
+       SHOW-GARFILE.
+           DISPLAY " ".
+           DISPLAY "GARNO ......... " G-GARNO.
+           DISPLAY "NAME .......... " G-GARNAME.
+           DISPLAY "ADDRESS ....... " G-STREET.
+           DISPLAY "              " G-CITY " " G-STATE " " G-ZIP.
+           DISPLAY "PHONE ......... " G-PHONE.
+           DISPLAY "ACCOUNT ....... " G-ACCT.
+           DISPLAY "DUNNING STAGE . " G-DUNNING
+             "   ACCT STATUS . " G-ACCTSTAT.
+           DISPLAY "BILLCYCLE ..... " G-BILLCYCLE
+             "   LAST BILLED . " G-LASTBILL.
+           DISPLAY "PRIMARY INS ... " G-PRINS " " G-PRNAME
+             " POL " G-PRIPOL.
+           DISPLAY "SECONDARY INS . " G-SEINS " " G-SENAME
+             " POL " G-SECPOL.
+
+       SHOW-CHARCUR.
+      *     SUM THIS GUARANTOR'S OPEN CHARCUR BALANCE
+           MOVE 0 TO ACCT-BAL
+           MOVE G-GARNO TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO SHOW-CHARCUR-DISPLAY
+           END-START.
+       SHOW-CHARCUR-R1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO SHOW-CHARCUR-DISPLAY
+           END-READ
+           IF CC-KEY8 NOT = G-GARNO
+               GO TO SHOW-CHARCUR-DISPLAY
+           END-IF
+           IF CC-ASSIGN NOT = "A"
+               ADD CC-AMOUNT TO ACCT-BAL
+           END-IF
+           GO TO SHOW-CHARCUR-R1.
+       SHOW-CHARCUR-DISPLAY.
+           DISPLAY "OPEN CHARCUR BALANCE  " ACCT-BAL.
+
+       SHOW-PATIENTS.
+           MOVE G-GARNO TO P-GARNO
+           START PATFILE KEY NOT < P-GARNO
+             INVALID
+               GO TO SHOW-PATIENTS-EXIT
+           END-START.
+       SHOW-PATIENTS-R1.
+           READ PATFILE NEXT
+             AT END
+               GO TO SHOW-PATIENTS-EXIT
+           END-READ
+           IF P-GARNO NOT = G-GARNO
+               GO TO SHOW-PATIENTS-EXIT
+           END-IF
+           DISPLAY "PATIENT ....... " P-PATNO " " P-PATNAME
+             " " P-RELATE.
+           GO TO SHOW-PATIENTS-R1.
+       SHOW-PATIENTS-EXIT.
+           EXIT.
+
+       SHOW-AUTH.
+           MOVE G-GARNO TO AUTH-KEY8
+           MOVE LOW-VALUE TO AUTH-KEY6
+           START AUTHFILE KEY NOT < AUTH-KEY
+             INVALID
+               GO TO SHOW-AUTH-EXIT
+           END-START.
+       SHOW-AUTH-R1.
+           READ AUTHFILE NEXT
+             AT END
+               GO TO SHOW-AUTH-EXIT
+           END-READ
+           IF AUTH-KEY8 NOT = G-GARNO
+               GO TO SHOW-AUTH-EXIT
+           END-IF
+           DISPLAY "AUTH .......... " AUTH-KEY6 " " AUTH-NUM
+             " QTY " AUTH-QNTY " EXP " AUTH-DATE-E.
+           GO TO SHOW-AUTH-R1.
+       SHOW-AUTH-EXIT.
+           EXIT.
+
+       SHOW-CMNT.
+           MOVE G-GARNO TO CM-KEY8
+           MOVE LOW-VALUE TO CM-KEY3
+           START CMNTFILE KEY NOT < CMNT-KEY
+             INVALID
+               GO TO SHOW-CMNT-EXIT
+           END-START.
+       SHOW-CMNT-R1.
+           READ CMNTFILE NEXT
+             AT END
+               GO TO SHOW-CMNT-EXIT
+           END-READ
+           IF CM-KEY8 NOT = G-GARNO
+               GO TO SHOW-CMNT-EXIT
+           END-IF
+           DISPLAY "COMMENT " CMNT-DATE-E " " CMNT.
+           GO TO SHOW-CMNT-R1.
+       SHOW-CMNT-EXIT.
+           EXIT.
+
+       P9.
+           CLOSE GARFILE PATFILE CHARCUR CMNTFILE AUTHFILE.
+           STOP RUN.
