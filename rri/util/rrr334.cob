@@ -0,0 +1,288 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrr334.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES.
+           SELECT CHARFILE ASSIGN TO "S55" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CHARFILE-KEY.
+           SELECT PAYCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY.
+           SELECT PAYFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS PAYFILE-KEY.
+           SELECT RECONEXCP ASSIGN TO "S90" ORGANIZATION IS LINE
+           SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHARCUR
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID.
+              03 CC-PATID7 PIC X(7).
+              03 CC-PATID1 PIC X.
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+       FD  CHARFILE
+      *    BLOCK CONTAINS 2 RECORDS
+           DATA RECORD IS CHARFILE01.
+       01  CHARFILE01.
+           02 CHARFILE-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID.
+              03 CD-PATID7 PIC X(7).
+              03 CD-PATID1 PIC X.
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC PIC X(11).
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+       FD  PAYFILE
+      *    BLOCK CONTAINS 4 RECORDS
+           DATA RECORD IS PAYFILE01.
+       01  PAYFILE01.
+           02 PAYFILE-KEY.
+             03 PD-KEY8 PIC X(8).
+             03 PD-KEY3 PIC XXX.
+           02 PD-NAME PIC X(24).
+           02 PD-AMOUNT PIC S9(4)V99.
+           02 PD-PAYCODE PIC XXX.
+           02 PD-DENIAL PIC XX.
+           02 PD-CLAIM PIC X(6).
+           02 PD-DATE-T PIC X(8).
+           02 PD-DATE-E PIC X(8).
+           02 PD-ORDER PIC X(6).
+           02 PD-BATCH PIC X(6).
+
+       FD  PAYCUR
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+           02 PAYCUR-KEY.
+             03 PC-KEY8 PIC X(8).
+             03 PC-KEY3 PIC XXX.
+           02 PC-AMOUNT PIC S9(4)V99.
+           02 PC-PAYCODE PIC XXX.
+           02 PC-DENIAL PIC XX.
+           02 PC-CLAIM PIC X(6).
+           02 PC-DATE-T PIC X(8).
+           02 PC-DATE-E PIC X(8).
+           02 PC-BATCH PIC X(6).
+
+       FD  RECONEXCP.
+       01  RECONEXCP01.
+           02 RX-SOURCE PIC X(8).
+           02 RX-KEY PIC X(11).
+           02 RX-REASON PIC X(30).
+           02 RX-CUR-AMOUNT PIC S9(4)V99.
+           02 RX-FILE-AMOUNT PIC S9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01  CNT-CHARCUR PIC 9(7) VALUE 0.
+       01  CNT-CHAR-MISSING PIC 9(7) VALUE 0.
+       01  CNT-CHAR-MISMATCH PIC 9(7) VALUE 0.
+       01  CNT-CHAR-PAYCODE-MISMATCH PIC 9(7) VALUE 0.
+       01  CNT-PAYCUR PIC 9(7) VALUE 0.
+       01  CNT-PAY-MISSING PIC 9(7) VALUE 0.
+       01  CNT-PAY-MISMATCH PIC 9(7) VALUE 0.
+       01  CNT-PAY-PAYCODE-MISMATCH PIC 9(7) VALUE 0.
+
+      *
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT CHARCUR CHARFILE PAYCUR PAYFILE.
+           OPEN OUTPUT RECONEXCP.
+
+           MOVE LOW-VALUE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO P1
+           END-START.
+
+       R1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO P1
+           END-READ
+           ADD 1 TO CNT-CHARCUR
+
+           MOVE CC-KEY8 TO CD-KEY8
+           MOVE CC-KEY3 TO CD-KEY3
+           READ CHARFILE
+             INVALID
+               ADD 1 TO CNT-CHAR-MISSING
+               MOVE "CHARCUR " TO RX-SOURCE
+               MOVE CHARCUR-KEY TO RX-KEY
+               MOVE "NOT FOUND IN CHARFILE" TO RX-REASON
+               MOVE CC-AMOUNT TO RX-CUR-AMOUNT
+               MOVE 0 TO RX-FILE-AMOUNT
+               WRITE RECONEXCP01
+               GO TO R1
+           END-READ
+
+           IF CC-AMOUNT NOT = CD-AMOUNT
+               ADD 1 TO CNT-CHAR-MISMATCH
+               MOVE "CHARCUR " TO RX-SOURCE
+               MOVE CHARCUR-KEY TO RX-KEY
+               MOVE "AMOUNT MISMATCH VS CHARFILE" TO RX-REASON
+               MOVE CC-AMOUNT TO RX-CUR-AMOUNT
+               MOVE CD-AMOUNT TO RX-FILE-AMOUNT
+               WRITE RECONEXCP01
+           END-IF
+
+           IF CC-PAYCODE NOT = CD-PAYCODE
+               ADD 1 TO CNT-CHAR-PAYCODE-MISMATCH
+               MOVE "CHARCUR " TO RX-SOURCE
+               MOVE CHARCUR-KEY TO RX-KEY
+               MOVE "PAYCODE MISMATCH VS CHARFILE" TO RX-REASON
+               MOVE CC-AMOUNT TO RX-CUR-AMOUNT
+               MOVE CD-AMOUNT TO RX-FILE-AMOUNT
+               WRITE RECONEXCP01
+           END-IF
+           GO TO R1.
+
+       P1.
+           MOVE LOW-VALUE TO PAYCUR-KEY
+           START PAYCUR KEY NOT < PAYCUR-KEY
+             INVALID
+               GO TO P9
+           END-START.
+
+       R2.
+           READ PAYCUR NEXT
+             AT END
+               GO TO P9
+           END-READ
+           ADD 1 TO CNT-PAYCUR
+
+           MOVE PC-KEY8 TO PD-KEY8
+           MOVE PC-KEY3 TO PD-KEY3
+           READ PAYFILE
+             INVALID
+               ADD 1 TO CNT-PAY-MISSING
+               MOVE "PAYCUR  " TO RX-SOURCE
+               MOVE PAYCUR-KEY TO RX-KEY
+               MOVE "NOT FOUND IN PAYFILE" TO RX-REASON
+               MOVE PC-AMOUNT TO RX-CUR-AMOUNT
+               MOVE 0 TO RX-FILE-AMOUNT
+               WRITE RECONEXCP01
+               GO TO R2
+           END-READ
+
+           IF PC-AMOUNT NOT = PD-AMOUNT
+               ADD 1 TO CNT-PAY-MISMATCH
+               MOVE "PAYCUR  " TO RX-SOURCE
+               MOVE PAYCUR-KEY TO RX-KEY
+               MOVE "AMOUNT MISMATCH VS PAYFILE" TO RX-REASON
+               MOVE PC-AMOUNT TO RX-CUR-AMOUNT
+               MOVE PD-AMOUNT TO RX-FILE-AMOUNT
+               WRITE RECONEXCP01
+           END-IF
+
+           IF PC-PAYCODE NOT = PD-PAYCODE
+               ADD 1 TO CNT-PAY-PAYCODE-MISMATCH
+               MOVE "PAYCUR  " TO RX-SOURCE
+               MOVE PAYCUR-KEY TO RX-KEY
+               MOVE "PAYCODE MISMATCH VS PAYFILE" TO RX-REASON
+               MOVE PC-AMOUNT TO RX-CUR-AMOUNT
+               MOVE PD-AMOUNT TO RX-FILE-AMOUNT
+               WRITE RECONEXCP01
+           END-IF
+           GO TO R2.
+
+       P9.
+           DISPLAY "===== rrr334 CUR/FILE RECONCILIATION REPORT =====".
+           DISPLAY "CHARCUR RECORDS READ ......... " CNT-CHARCUR.
+           DISPLAY "  NOT FOUND IN CHARFILE ....... " CNT-CHAR-MISSING.
+           DISPLAY "  AMOUNT MISMATCH ............. " CNT-CHAR-MISMATCH.
+           DISPLAY "  PAYCODE MISMATCH ............ "
+             CNT-CHAR-PAYCODE-MISMATCH.
+           DISPLAY "PAYCUR RECORDS READ ........... " CNT-PAYCUR.
+           DISPLAY "  NOT FOUND IN PAYFILE ......... " CNT-PAY-MISSING.
+           DISPLAY "  AMOUNT MISMATCH ............. " CNT-PAY-MISMATCH.
+           DISPLAY "  PAYCODE MISMATCH ............ "
+             CNT-PAY-PAYCODE-MISMATCH.
+
+           CLOSE CHARCUR CHARFILE PAYCUR PAYFILE RECONEXCP.
+           STOP RUN.
