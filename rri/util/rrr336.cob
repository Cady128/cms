@@ -0,0 +1,209 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrr336.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MPLRFILE ASSIGN TO "S80" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS MPLR-KEY.
+           SELECT GARFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+           ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MPLRFILE.
+       01  MPLRFILE01.
+           02 MPLR-KEY PIC X(8).
+           02 MPLR-NAME PIC X(22).
+           02 MPLR-STREET PIC X(24).
+           02 MPLR-CITY PIC X(15).
+           02 MPLR-STATE PIC XX.
+           02 MPLR-ZIP PIC X(9).
+           02 MPLR-CLAIMNO PIC X(15).
+           02 MPLR-TRINS PIC XXX.
+           02 MPLR-TR-ASSIGN PIC X.
+           02 MPLR-TR-GROUP PIC X(12).
+           02 MPLR-TRIPOL PIC X(14).
+           02 MPLR-TR-NAME PIC X(24).
+           02 MPLR-TR-RELATE PIC X.
+           02 MPLR-FUTURE PIC X(6).
+
+       FD  GARFILE
+      *    BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS GARFILE01.
+       01  GARFILE01.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(12).
+           02 G-PRIPOL PIC X(14).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(12).
+           02 G-SECPOL PIC X(14).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+           02 G-ACCT PIC X(8).
+           02 G-PRGRPNAME PIC X(15).
+           02 G-SEGRPNAME PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  ANS PIC X.
+       01  MPLR-KEY-IN PIC X(8).
+       01  REFS-FOUND PIC X VALUE "N".
+
+      *
+       PROCEDURE DIVISION.
+       P00.
+           OPEN I-O MPLRFILE.
+           OPEN INPUT GARFILE.
+
+       P0.
+           DISPLAY "MPLRFILE MAINTENANCE - A)DD C)HANGE D)ELETE X)EXIT".
+           ACCEPT ANS.
+           IF ANS = "A" GO TO ADD-MPLR.
+           IF ANS = "C" GO TO CHANGE-MPLR.
+           IF ANS = "D" GO TO DELETE-MPLR.
+           IF ANS = "X" GO TO P9.
+           GO TO P0.
+
+       ADD-MPLR.
+           DISPLAY "EMPLOYER CODE".
+           ACCEPT MPLR-KEY-IN.
+           IF MPLR-KEY-IN = SPACE GO TO P0.
+           MOVE MPLR-KEY-IN TO MPLR-KEY.
+           READ MPLRFILE
+             NOT INVALID
+               DISPLAY "THAT EMPLOYER CODE ALREADY EXISTS"
+               GO TO P0
+           END-READ
+           MOVE SPACE TO MPLRFILE01
+           MOVE MPLR-KEY-IN TO MPLR-KEY.
+           DISPLAY "NAME". ACCEPT MPLR-NAME.
+           DISPLAY "STREET". ACCEPT MPLR-STREET.
+           DISPLAY "CITY". ACCEPT MPLR-CITY.
+           DISPLAY "STATE". ACCEPT MPLR-STATE.
+           DISPLAY "ZIP". ACCEPT MPLR-ZIP.
+           DISPLAY "CLAIM NUMBER". ACCEPT MPLR-CLAIMNO.
+           DISPLAY "TERTIARY INSURANCE CODE". ACCEPT MPLR-TRINS.
+           DISPLAY "TERTIARY ASSIGN Y/N". ACCEPT MPLR-TR-ASSIGN.
+           DISPLAY "TERTIARY GROUP". ACCEPT MPLR-TR-GROUP.
+           DISPLAY "TERTIARY POLICY". ACCEPT MPLR-TRIPOL.
+           DISPLAY "TERTIARY INSURED NAME". ACCEPT MPLR-TR-NAME.
+           DISPLAY "TERTIARY RELATION". ACCEPT MPLR-TR-RELATE.
+           WRITE MPLRFILE01
+             INVALID
+               DISPLAY "CANNOT WRITE NEW MPLRFILE RECORD"
+           END-WRITE
+           GO TO P0.
+
+       CHANGE-MPLR.
+           DISPLAY "EMPLOYER CODE".
+           ACCEPT MPLR-KEY.
+           IF MPLR-KEY = SPACE GO TO P0.
+           READ MPLRFILE
+             INVALID
+               DISPLAY "EMPLOYER NOT FOUND"
+               GO TO P0
+           END-READ
+           DISPLAY MPLR-KEY " " MPLR-NAME.
+           DISPLAY "NAME (BLANK = NO CHANGE)". ACCEPT MPLR-NAME.
+           DISPLAY "STREET (BLANK = NO CHANGE)". ACCEPT MPLR-STREET.
+           DISPLAY "CITY (BLANK = NO CHANGE)". ACCEPT MPLR-CITY.
+           DISPLAY "STATE (BLANK = NO CHANGE)". ACCEPT MPLR-STATE.
+           DISPLAY "ZIP (BLANK = NO CHANGE)". ACCEPT MPLR-ZIP.
+           REWRITE MPLRFILE01
+             INVALID
+               DISPLAY "CANNOT REWRITE MPLRFILE RECORD"
+           END-REWRITE
+           GO TO P0.
+
+       DELETE-MPLR.
+           DISPLAY "EMPLOYER CODE".
+           ACCEPT MPLR-KEY.
+           IF MPLR-KEY = SPACE GO TO P0.
+           READ MPLRFILE
+             INVALID
+               DISPLAY "EMPLOYER NOT FOUND"
+               GO TO P0
+           END-READ
+
+           MOVE MPLR-KEY OF MPLRFILE01 TO MPLR-KEY-IN
+           PERFORM CHECK-GARFILE-REFS
+
+           IF REFS-FOUND = "Y"
+               DISPLAY "EMPLOYER " MPLR-KEY-IN
+                 " IS STILL REFERENCED ON GARFILE - NOT DELETED"
+               GO TO P0
+           END-IF
+
+           DISPLAY MPLR-KEY OF MPLRFILE01 " " MPLR-NAME
+             "  DELETE - Y/N?".
+           ACCEPT ANS.
+           IF ANS NOT = "Y" GO TO P0.
+           DELETE MPLRFILE
+             INVALID
+               DISPLAY "CANNOT DELETE MPLRFILE RECORD"
+           END-DELETE
+           GO TO P0.
+
+      *    GARFILE HAS NO ALTERNATE KEY ON G-PR-MPLR/G-SE-MPLR SO
+      *    THE REFERENCE CHECK MUST SCAN THE WHOLE FILE.
+       CHECK-GARFILE-REFS.
+           MOVE "N" TO REFS-FOUND
+           MOVE LOW-VALUE TO G-GARNO
+           START GARFILE KEY NOT < G-GARNO
+             INVALID
+               GO TO CHECK-GARFILE-REFS-EXIT
+           END-START.
+       CHECK-GARFILE-REFS-R1.
+           READ GARFILE NEXT
+             AT END
+               GO TO CHECK-GARFILE-REFS-EXIT
+           END-READ
+           IF G-PR-MPLR = MPLR-KEY-IN OR G-SE-MPLR = MPLR-KEY-IN
+               MOVE "Y" TO REFS-FOUND
+               GO TO CHECK-GARFILE-REFS-EXIT
+           END-IF
+           GO TO CHECK-GARFILE-REFS-R1.
+       CHECK-GARFILE-REFS-EXIT.
+           EXIT.
+
+       P9.
+           CLOSE MPLRFILE GARFILE.
+           STOP RUN.
