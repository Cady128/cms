@@ -62,7 +62,21 @@
              ALTERNATE RECORD KEY IS INS-NEIC WITH DUPLICATES
              ALTERNATE RECORD KEY IS INS-NEIC-ASSIGN WITH DUPLICATES
              LOCK MODE MANUAL.
-          
+
+           SELECT CLAIMAUD ASSIGN TO "S90" ORGANIZATION IS LINE
+             SEQUENTIAL.
+
+           SELECT ORDEXCP ASSIGN TO "S95" ORGANIZATION IS LINE
+             SEQUENTIAL.
+
+           SELECT AUTHFILE ASSIGN TO "S96" ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC RECORD KEY IS AUTH-KEY
+             LOCK MODE MANUAL.
+
+           SELECT FEEFILE ASSIGN TO "S97" ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC RECORD KEY IS FEE-KEY
+             LOCK MODE MANUAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -300,6 +314,41 @@
            02 C-DATE-E PIC X(8).
            02 C-CPT PIC X(5).
 
+       FD  CLAIMAUD.
+       01  CLAIMAUD01.
+           02 CA-CLAIMNO PIC 9(6).
+           02 CA-GARNO PIC X(8).
+           02 CA-ORDNO PIC X(11).
+           02 CA-DATE PIC 9(6).
+           02 CA-TIME PIC 9(8).
+
+       FD  ORDEXCP.
+       01  ORDEXCP01.
+           02 OX-HOSP PIC X(4).
+           02 OX-CPT PIC X(5).
+           02 OX-DATE PIC X(8).
+           02 OX-ACTNO PIC X(8).
+           02 OX-NAME PIC X(24).
+
+       FD  AUTHFILE
+           DATA RECORD IS AUTHFILE01.
+       01  AUTHFILE01.
+           02 AUTH-KEY.
+             03 AUTH-KEY8 PIC X(8).
+             03 AUTH-KEY6 PIC X(6).
+           02 AUTH-NUM PIC X(15).
+           02 AUTH-QNTY PIC XX.
+           02 AUTH-DATE-E PIC X(8).
+           02 AUTH-FILLER PIC XXX.
+
+       FD  FEEFILE
+           DATA RECORD IS FEEFILE01.
+       01  FEEFILE01.
+           02 FEE-KEY.
+             03 FEE-PROC PIC X(11).
+             03 FEE-PAYER PIC XXX.
+           02 FEE-AMOUNT PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
        01  ANS PIC X.
        01  GAR-STAT PIC XX.
@@ -361,14 +410,22 @@
        01  FNAME2 PIC X(24).
        01  MNAME2 PIC X(24).
        01  FLAGPROC PIC 9.
+       01  CNT-NEW-GARNOS PIC 9(7) VALUE 0.
+       01  CNT-REUSED-GARNOS PIC 9(7) VALUE 0.
+       01  CNT-ORDERS-POSTED PIC 9(7) VALUE 0.
+       01  CNT-ORDERS-DISCARDED PIC 9(7) VALUE 0.
+       01  CNT-AUTH-EXCEPTIONS PIC 9(7) VALUE 0.
+       01  AUTH-QNTY-N PIC 99.
 
       *
        PROCEDURE DIVISION.
 
        0005-START.
-           OPEN INPUT ACTFILE ORDFILE PROCFILE WORK249 FILEIN INSFILE.
-           OPEN I-O GARFILE CHARFILE CLAIMFILE.
+           OPEN INPUT ACTFILE PROCFILE WORK249 FILEIN INSFILE FEEFILE.
+           OPEN I-O GARFILE CHARFILE CLAIMFILE AUTHFILE ORDFILE.
            OPEN OUTPUT ORD-DELETES NEW-GARNOS.
+           OPEN EXTEND CLAIMAUD.
+           OPEN EXTEND ORDEXCP.
            MOVE "A" TO CLAIM-KEY
            READ CLAIMFILE WITH LOCK
              INVALID
@@ -431,9 +488,10 @@
                GO TO P2
            END-IF
 
+           ADD 1 TO CNT-REUSED-GARNOS
            GO TO REWRITE-NEW.
 
-       P2. 
+       P2.
 
            MOVE ACTFILE01 TO GARFILE01
            MOVE A-ACTNO TO G-ACCT
@@ -524,8 +582,9 @@
 
       *     IF GAR-STAT = "61" GO TO P4.
            MOVE HOLD-GARNO TO NEW-GARNOS2
-           MOVE A-ACTNO TO NEW-GARNOS1 
+           MOVE A-ACTNO TO NEW-GARNOS1
            WRITE NEW-GARNOS01.
+           ADD 1 TO CNT-NEW-GARNOS.
            CLOSE ACTFILE
            OPEN I-O ACTFILE
            READ ACTFILE WITH LOCK.
@@ -565,7 +624,18 @@
            MOVE INS-ASSIGN TO CD-ASSIGN
            MOVE INS-NEIC-ASSIGN TO CD-NEIC-ASSIGN.
 
-       P6. 
+           IF G-SEINS NOT = SPACE AND G-SEINS NOT = "000"
+               MOVE G-SEINS TO INS-KEY
+               READ INSFILE
+                 INVALID
+                   DISPLAY G-GARNO " " G-SEINS " " G-GARNAME
+                     "  HAS AN INVALID SECONDARY INSURANCE"
+                   DISPLAY " FIX THIS IN GP AND LET STEVE KNOW"
+                   ACCEPT OMITTED
+               END-READ
+           END-IF.
+
+       P6.
            MOVE A-ACTNO TO ORD8  
            MOVE "   " TO ORD3.
            
@@ -589,6 +659,9 @@
                GO TO P1
            END-IF
 
+      *    CHARGE2 = "-" MEANS THIS ORDER WAS ALREADY POSTED TO
+      *    CHARFILE (SET BELOW IN P10) - SKIP IT SO A RERUN AFTER AN
+      *    ABEND DOES NOT REPOST IT UNDER A NEW CLAIM NUMBER.
            IF CHARGE2 = "-"
                GO TO P7
            END-IF
@@ -625,8 +698,46 @@
            MOVE PROC-TYPE TO CD-SERVICE
            ACCEPT CD-ORDER FROM TIME
 
-           ADD 1 TO CLAIMNO 
+      *    LOOK FOR A PER-PAYER CONTRACTED RATE; FALL BACK TO THE
+      *    PROCFILE STANDARD AMOUNT ABOVE WHEN NO OVERRIDE EXISTS.
+           MOVE PROC-KEY TO FEE-PROC
+           MOVE G-PRINS TO FEE-PAYER
+           READ FEEFILE
+             INVALID
+               CONTINUE
+             NOT INVALID
+               MOVE FEE-AMOUNT TO CD-AMOUNT
+           END-READ
+
+           MOVE CD-PATID TO AUTH-KEY8
+           MOVE CD-PROC(5:5) TO AUTH-KEY6
+           READ AUTHFILE
+             INVALID
+      *        NO AUTHFILE RECORD FOR THIS PATIENT/PROCEDURE
+      *        MEANS AN AUTHORIZATION IS NOT REQUIRED
+               CONTINUE
+             NOT INVALID
+               IF AUTH-QNTY NOT NUMERIC OR AUTH-QNTY = "00"
+                   OR AUTH-DATE-E < CD-DATE-T
+      *            FLAG THE OVERRUN/EXPIRATION BUT STILL POST THE
+      *            CHARGE - REQUEST 013 ASKS TO FLAG, NOT BLOCK.
+                   PERFORM P8-AUTH-FLAG
+               ELSE
+                   MOVE AUTH-QNTY TO AUTH-QNTY-N
+                   SUBTRACT 1 FROM AUTH-QNTY-N
+                   MOVE AUTH-QNTY-N TO AUTH-QNTY
+                   REWRITE AUTHFILE01
+               END-IF
+           END-READ
+
+           ADD 1 TO CLAIMNO
            MOVE CLAIMNO TO CD-CLAIM
+           MOVE CLAIMNO TO CA-CLAIMNO
+           MOVE G-GARNO TO CA-GARNO
+           MOVE ORDNO TO CA-ORDNO
+           ACCEPT CA-DATE FROM DATE
+           ACCEPT CA-TIME FROM TIME
+           WRITE CLAIMAUD01
            MOVE CHARFILE01 TO CHARBACK.
 
        P9.
@@ -643,8 +754,15 @@
            MOVE CHARBACK TO CHARFILE01
            MOVE XXX TO CD-KEY3.
            MOVE "01" TO CD-WORK
-           WRITE CHARFILE01. 
+           WRITE CHARFILE01.
+           MOVE "-" TO CHARGE2
+           REWRITE ORDFILE01
+             INVALID
+               DISPLAY "CANNOT FLAG " ORDNO " AS POSTED"
+               DISPLAY "ORD-DELETES SWEEP WILL STILL REMOVE IT"
+           END-REWRITE
            WRITE ORD-DELETES01 FROM ORDNO
+           ADD 1 TO CNT-ORDERS-POSTED
            GO TO P7.
        
        P8-EXIT.
@@ -652,14 +770,36 @@
            DISPLAY C-CPT
            DISPLAY CD-DATE-T
            DISPLAY "NON MATCHING CPT BETWEEN HOSPRRI AND PROCFILE"
-           DISPLAY "FOR HOSP CODE " PK1 "." 
+           DISPLAY "FOR HOSP CODE " PK1 "."
            DISPLAY "THIS RECORD WILL BE DISCARDED"
            DISPLAY "BUT MUST BE CORRECTED IN HOSPRRI AND USED"
            DISPLAY "NOTIFY STEPHEN IMMEDIATELY."
+           MOVE PK1 TO OX-HOSP
+           MOVE C-CPT TO OX-CPT
+           MOVE C-DATE-T TO OX-DATE
+           MOVE A-ACTNO TO OX-ACTNO
+           MOVE CD-NAME TO OX-NAME
+           WRITE ORDEXCP01
+           ADD 1 TO CNT-ORDERS-DISCARDED
            ACCEPT OMITTED
            GO TO P7.
 
-       REWRITE-NEW. 
+       P8-AUTH-FLAG.
+           DISPLAY CD-NAME
+           DISPLAY CD-PROC
+           DISPLAY CD-DATE-T
+           DISPLAY "AUTHORIZATION EXCEEDED OR EXPIRED FOR THIS PATIENT"
+           DISPLAY "FOR HOSP CODE " PK1 "."
+           DISPLAY "CHARGE WILL STILL BE POSTED - REVIEW AUTHORIZATION"
+           MOVE PK1 TO OX-HOSP
+           MOVE C-CPT TO OX-CPT
+           MOVE C-DATE-T TO OX-DATE
+           MOVE A-ACTNO TO OX-ACTNO
+           MOVE CD-NAME TO OX-NAME
+           WRITE ORDEXCP01
+           ADD 1 TO CNT-AUTH-EXCEPTIONS.
+
+       REWRITE-NEW.
 
       * save some G details
            MOVE G-COLLT TO X-COLLT
@@ -723,6 +863,13 @@
            END-IF    
            
            CLOSE ACTFILE ORDFILE PROCFILE WORK249 FILEIN INSFILE
-               GARFILE CHARFILE CLAIMFILE ORD-DELETES NEW-GARNOS.
+               GARFILE CHARFILE CLAIMFILE ORD-DELETES NEW-GARNOS
+               CLAIMAUD ORDEXCP AUTHFILE FEEFILE.
+           DISPLAY "===== END OF RUN SUMMARY =====".
+           DISPLAY "NEW ACCOUNTS CREATED ... " CNT-NEW-GARNOS.
+           DISPLAY "ACCOUNTS REUSED FROM COLLECTIONS " CNT-REUSED-GARNOS.
+           DISPLAY "ORDERS POSTED ......... " CNT-ORDERS-POSTED.
+           DISPLAY "ORDERS DISCARDED ....... " CNT-ORDERS-DISCARDED.
+           DISPLAY "AUTH EXCEPTIONS (POSTED) " CNT-AUTH-EXCEPTIONS.
            DISPLAY "POSTING PROGRAM HAS ENDED".
            STOP RUN.
