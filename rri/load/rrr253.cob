@@ -0,0 +1,284 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrr253.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARFILE ASSIGN TO "S35" ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+             ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES
+             LOCK MODE MANUAL.
+
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+             ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+             LOCK MODE MANUAL.
+
+           SELECT PAYCUR ASSIGN TO "S55" ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY
+             LOCK MODE MANUAL.
+
+           SELECT OPTIONAL PARMFILE ASSIGN TO "S65" ORGANIZATION
+             LINE SEQUENTIAL.
+
+           SELECT STMTEXT ASSIGN TO "S90" ORGANIZATION
+             LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CHARCUR
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+       FD  PAYCUR
+           DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+           02 PAYCUR-KEY.
+             03 PC-KEY8 PIC X(8).
+             03 PC-KEY3 PIC XXX.
+           02 PC-AMOUNT PIC S9(4)V99.
+           02 PC-PAYCODE PIC XXX.
+           02 PC-DENIAL PIC XX.
+           02 PC-CLAIM PIC X(6).
+           02 PC-DATE-T PIC X(8).
+           02 PC-DATE-E PIC X(8).
+           02 PC-BATCH PIC X(6).
+
+       FD GARFILE
+           DATA RECORD IS GARFILE01.
+       01 GARFILE01.
+           02 G-GARNO.
+             03 ID1 PIC XXX.
+             03 ID2 PIC XXX.
+             03 ID3 PIC X.
+             03 ID4 PIC X.
+           02 G-GARNAME.
+             03 G-GN1 PIC XXX.
+             03 G-GN2 PIC X(21).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(10).
+           02 G-PRIPOL PIC X(16).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-SE-OFFICE PIC X(4).
+           02 G-SE-GROUP PIC X(10).
+           02 G-SECPOL PIC X(16).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+           02 G-ACCT PIC X(8).
+           02 G-PRGRPNAME PIC X(15).
+           02 G-SEGRPNAME PIC X(15).
+
+       FD  PARMFILE.
+       01  PARMFILE01 PIC X(8).
+
+       FD  STMTEXT.
+       01  STMTEXT01.
+           02 SX-GARNO PIC X(8).
+           02 SX-GARNAME PIC X(24).
+           02 SX-BILLADD PIC X(22).
+           02 SX-CITY PIC X(18).
+           02 SX-STATE PIC X(2).
+           02 SX-ZIP PIC X(9).
+           02 SX-CHARGES PIC S9(7)V99.
+           02 SX-PAYMENTS PIC S9(7)V99.
+           02 SX-BALANCE PIC S9(7)V99.
+           02 SX-LASTBILL PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  CYCLE-PARM PIC X VALUE "1".
+       01  TODAY-6 PIC 9(6).
+       01  TODAY-8 PIC X(8).
+       01  CHG-BAL PIC S9(7)V99.
+       01  PAY-BAL PIC S9(7)V99.
+       01  CNT-GARFILE PIC 9(7) VALUE 0.
+       01  CNT-SELECTED PIC 9(7) VALUE 0.
+
+      *
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT PARMFILE.
+           READ PARMFILE INTO CYCLE-PARM
+             AT END
+               DISPLAY "NO PARMFILE - USING DEFAULT BILLCYCLE 1"
+               MOVE "1" TO CYCLE-PARM
+           END-READ
+           CLOSE PARMFILE.
+
+           ACCEPT TODAY-6 FROM DATE.
+           MOVE "20" TO TODAY-8(1:2).
+           MOVE TODAY-6(1:2) TO TODAY-8(3:2).
+           MOVE TODAY-6(3:2) TO TODAY-8(5:2).
+           MOVE TODAY-6(5:2) TO TODAY-8(7:2).
+
+           OPEN I-O GARFILE.
+           OPEN INPUT CHARCUR PAYCUR.
+           OPEN OUTPUT STMTEXT.
+
+           MOVE LOW-VALUE TO G-GARNO
+           START GARFILE KEY NOT < G-GARNO
+             INVALID
+               GO TO R9
+           END-START.
+
+       R1.
+           READ GARFILE NEXT
+             AT END
+               GO TO R9
+           END-READ
+           ADD 1 TO CNT-GARFILE
+
+           IF G-BILLCYCLE NOT = CYCLE-PARM
+               GO TO R1
+           END-IF
+           ADD 1 TO CNT-SELECTED
+
+           PERFORM R2.
+           PERFORM R3.
+
+           MOVE G-GARNO TO SX-GARNO
+           MOVE G-GARNAME TO SX-GARNAME
+           MOVE G-BILLADD TO SX-BILLADD
+           MOVE G-CITY TO SX-CITY
+           MOVE G-STATE TO SX-STATE
+           MOVE G-ZIP TO SX-ZIP
+           MOVE CHG-BAL TO SX-CHARGES
+           MOVE PAY-BAL TO SX-PAYMENTS
+           COMPUTE SX-BALANCE = CHG-BAL - PAY-BAL
+           MOVE TODAY-8 TO SX-LASTBILL
+           WRITE STMTEXT01
+
+           MOVE TODAY-8 TO G-LASTBILL
+           REWRITE GARFILE01
+             INVALID
+               DISPLAY "CANNOT UPDATE G-LASTBILL FOR " G-GARNO
+           END-REWRITE
+           GO TO R1.
+
+       R2.
+      *     SUM THIS GUARANTOR'S OPEN CHARCUR CHARGES.
+           MOVE 0 TO CHG-BAL
+           MOVE G-GARNO TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO R2-EXIT
+           END-START.
+       R2-R1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO R2-EXIT
+           END-READ
+           IF CC-KEY8 NOT = G-GARNO
+               GO TO R2-EXIT
+           END-IF
+           IF CC-ASSIGN NOT = "A"
+               ADD CC-AMOUNT TO CHG-BAL
+           END-IF
+           GO TO R2-R1.
+       R2-EXIT.
+           EXIT.
+
+       R3.
+      *     SUM THIS GUARANTOR'S OPEN PAYCUR PAYMENTS.
+           MOVE 0 TO PAY-BAL
+           MOVE G-GARNO TO PC-KEY8
+           MOVE SPACE TO PC-KEY3
+           START PAYCUR KEY NOT < PAYCUR-KEY
+             INVALID
+               GO TO R3-EXIT
+           END-START.
+       R3-R1.
+           READ PAYCUR NEXT
+             AT END
+               GO TO R3-EXIT
+           END-READ
+           IF PC-KEY8 NOT = G-GARNO
+               GO TO R3-EXIT
+           END-IF
+           ADD PC-AMOUNT TO PAY-BAL
+           GO TO R3-R1.
+       R3-EXIT.
+           EXIT.
+
+       R9.
+           DISPLAY "===== rrr253 PATIENT STATEMENT EXTRACT =====".
+           DISPLAY "BILLCYCLE PROCESSED ... " CYCLE-PARM.
+           DISPLAY "GARFILE ACCOUNTS READ . " CNT-GARFILE.
+           DISPLAY "STATEMENTS WRITTEN .... " CNT-SELECTED.
+
+           CLOSE GARFILE CHARCUR PAYCUR STMTEXT.
+           STOP RUN.
