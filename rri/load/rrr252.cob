@@ -0,0 +1,212 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrr252.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARFILE ASSIGN TO "S35" ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+             ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES
+             LOCK MODE MANUAL.
+
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+             ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+             LOCK MODE MANUAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CHARCUR
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+       FD GARFILE
+           DATA RECORD IS GARFILE01.
+       01 GARFILE01.
+           02 G-GARNO.
+             03 ID1 PIC XXX.
+             03 ID2 PIC XXX.
+             03 ID3 PIC X.
+             03 ID4 PIC X.
+           02 G-GARNAME.
+             03 G-GN1 PIC XXX.
+             03 G-GN2 PIC X(21).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(10).
+           02 G-PRIPOL PIC X(16).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-SE-OFFICE PIC X(4).
+           02 G-SE-GROUP PIC X(10).
+           02 G-SECPOL PIC X(16).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+           02 G-ACCT PIC X(8).
+           02 G-PRGRPNAME PIC X(15).
+           02 G-SEGRPNAME PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  DN-TAB.
+      *     INDEX 1 IS RESERVED FOR "NO DUNNING CODE ON FILE"
+      *     (BLANK OR NON-NUMERIC); INDICES 2-11 ARE NUMERIC
+      *     DUNNING CODES 0-9 (DN-IDX = CODE + 2).
+           02 DN-ENTRY OCCURS 11 TIMES.
+             03 DN-COUNT PIC 9(6).
+             03 DN-BAL PIC S9(7)V99.
+       01  DN-IDX PIC 99.
+       01  DN-LABEL PIC 9.
+       01  ACCT-BAL PIC S9(5)V99.
+       01  GRAND-COUNT PIC 9(7).
+       01  GRAND-BAL PIC S9(7)V99.
+
+      *
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT GARFILE CHARCUR.
+           INITIALIZE DN-TAB.
+           MOVE LOW-VALUE TO G-GARNO
+           START GARFILE KEY NOT < G-GARNO
+             INVALID
+               GO TO R9
+           END-START.
+
+       R1.
+           READ GARFILE NEXT
+             AT END
+               GO TO R9
+           END-READ
+
+           PERFORM R2.
+
+           IF G-DUNNING IS NUMERIC
+               MOVE G-DUNNING TO DN-IDX
+               ADD 2 TO DN-IDX
+           ELSE
+               MOVE 1 TO DN-IDX
+           END-IF.
+
+           ADD 1 TO DN-COUNT(DN-IDX)
+           ADD ACCT-BAL TO DN-BAL(DN-IDX)
+           GO TO R1.
+
+       R2.
+      *     SUM THIS GUARANTOR'S OPEN CHARCUR BALANCE
+           MOVE 0 TO ACCT-BAL
+           MOVE G-GARNO TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO R2-EXIT
+           END-START.
+       R3.
+           READ CHARCUR NEXT
+             AT END
+               GO TO R2-EXIT
+           END-READ
+           IF CC-KEY8 NOT = G-GARNO
+             GO TO R2-EXIT
+           END-IF
+           IF CC-ASSIGN NOT = "A"
+             ADD CC-AMOUNT TO ACCT-BAL
+           END-IF
+           GO TO R3.
+       R2-EXIT.
+           EXIT.
+
+       R9.
+           DISPLAY "===== rrr252 DUNNING-STAGE AGING REPORT =====".
+           MOVE 0 TO GRAND-COUNT GRAND-BAL
+           PERFORM VARYING DN-IDX FROM 1 BY 1 UNTIL DN-IDX > 11
+             IF DN-COUNT(DN-IDX) NOT = 0
+               IF DN-IDX = 1
+                 DISPLAY "DUNNING STAGE (NONE ON FILE)"
+                   "  ACCOUNTS ... " DN-COUNT(DN-IDX)
+                   "  BALANCE ... " DN-BAL(DN-IDX)
+               ELSE
+                 COMPUTE DN-LABEL = DN-IDX - 2
+                 DISPLAY "DUNNING STAGE " DN-LABEL
+                   "  ACCOUNTS ... " DN-COUNT(DN-IDX)
+                   "  BALANCE ... " DN-BAL(DN-IDX)
+               END-IF
+             END-IF
+             ADD DN-COUNT(DN-IDX) TO GRAND-COUNT
+             ADD DN-BAL(DN-IDX) TO GRAND-BAL
+           END-PERFORM
+           DISPLAY "TOTAL         ACCOUNTS ... " GRAND-COUNT
+             "  BALANCE ... " GRAND-BAL.
+
+           CLOSE GARFILE CHARCUR.
+           STOP RUN.
