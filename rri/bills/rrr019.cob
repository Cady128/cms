@@ -30,6 +30,10 @@
            ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
            ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES
            LOCK MODE MANUAL.
+           SELECT OPTIONAL PARMFILE ASSIGN TO "S65" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT BILLEXCP ASSIGN TO "S70" ORGANIZATION
+           LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -240,8 +244,17 @@
            02 G-ACCT PIC X(8).
            02 G-PRGRPNAME PIC X(15).
            02 G-SEGRPNAME PIC X(15).
+       FD  PARMFILE.
+       01  PARMFILE01.
+           02 PARM-BAD-DEBT-CUTOFF PIC 9(3)V99.
+       FD  BILLEXCP.
+       01  BILLEXCP01.
+           02 BX-GARNO PIC X(8).
+           02 BX-GARNAME PIC X(24).
+           02 BX-REASON PIC X(20).
 
-       WORKING-STORAGE SECTION.    
+       WORKING-STORAGE SECTION.
+       01  BAD-DEBT-CUTOFF PIC S9(3)V99 VALUE 24.99.
        01  PHR01.
            02 PHR02 OCCURS 990 TIMES.
              03 PHR-CLAIM PIC X(6).
@@ -257,16 +270,49 @@
        01     Y PIC 999.
        01     CLAIM-TOT PIC S9(5)V99.
        01     BAL-FWD PIC S9(5)V99.
+       01  CNT-BILLSORT PIC 9(7) VALUE 0.
+       01  CNT-FILEOUT PIC 9(7) VALUE 0.
+       01  AMT-FILEOUT PIC S9(7)V99 VALUE 0.
+       01  CNT-BILLCOURT PIC 9(7) VALUE 0.
+       01  AMT-BILLCOURT PIC S9(7)V99 VALUE 0.
+       01  CNT-BILLBAD PIC 9(7) VALUE 0.
+       01  AMT-BILLBAD PIC S9(7)V99 VALUE 0.
+       01  CNT-EXCP PIC 9(7) VALUE 0.
+       01  CNT-MATCHED PIC 9(7) VALUE 0.
+       01  CNT-SKIP-NOTCODE4 PIC 9(7) VALUE 0.
+       01  CNT-SKIP-BADGARNO PIC 9(7) VALUE 0.
+       01  CNT-SKIP-NOTDUN4 PIC 9(7) VALUE 0.
        PROCEDURE DIVISION.
        P0.
-           OPEN OUTPUT FILEOUT BILLBAD BILLCOURT.
-           OPEN INPUT GARFILE CHARCUR PAYCUR 
+           OPEN OUTPUT FILEOUT BILLBAD BILLCOURT BILLEXCP.
+           OPEN INPUT GARFILE CHARCUR PAYCUR
            OPEN INPUT BILLSORT.
+           OPEN INPUT PARMFILE.
+           READ PARMFILE
+             AT END
+               DISPLAY "NO PARMFILE - USING DEFAULT BAD DEBT CUTOFF"
+             NOT AT END
+               MOVE PARM-BAD-DEBT-CUTOFF TO BAD-DEBT-CUTOFF
+           END-READ
+           CLOSE PARMFILE.
        R1. READ BILLSORT AT END GO TO R20.
-           IF BS-4 NOT = "4" GO TO R1.
+           ADD 1 TO CNT-BILLSORT.
+           IF BS-4 NOT = "4"
+             ADD 1 TO CNT-SKIP-NOTCODE4
+             GO TO R1
+           END-IF
            MOVE BS-1 TO G-GARNO
-           READ GARFILE INVALID DISPLAY "BAD " BS-1 GO TO R1.
-           IF G-DUNNING NOT = "4" GO TO R1.
+           READ GARFILE
+             INVALID
+               DISPLAY "BAD " BS-1
+               ADD 1 TO CNT-SKIP-BADGARNO
+               GO TO R1
+           END-READ
+           IF G-DUNNING NOT = "4"
+             ADD 1 TO CNT-SKIP-NOTDUN4
+             GO TO R1
+           END-IF
+           ADD 1 TO CNT-MATCHED.
        R3. MOVE 0 TO PHR CHR BAL-FWD
            MOVE G-GARNO TO PC-KEY8
            MOVE ZEROES TO PC-KEY3
@@ -274,7 +320,9 @@
        R8. READ PAYCUR NEXT AT END GO TO R1-1.
            IF G-GARNO NOT = PC-KEY8 GO TO R1-1.
            ADD 1 TO PHR.
-           IF PHR > 990 DISPLAY G-GARNO " "  G-GARNAME
+           IF PHR > 990
+             MOVE "PHR TABLE OVERFLOW" TO BX-REASON
+             PERFORM R-EXCP
            GO TO R1.
            MOVE PC-CLAIM TO PHR-CLAIM(PHR)
            MOVE PC-PAYCODE TO PHR-PAYCODE(PHR)
@@ -303,33 +351,64 @@
                DISPLAY "BAD KEY ?? " CHARCUR-KEY
               NOT INVALID
                WRITE BILLCOURT01 FROM CHARCUR01
+               ADD 1 TO CNT-BILLCOURT
+               ADD CC-AMOUNT TO AMT-BILLCOURT
              END-READ
             END-PERFORM
            GO TO R1.
-           
-           IF BAL-FWD >  24.99 
+
+           IF BAL-FWD > BAD-DEBT-CUTOFF
             WRITE FILEOUT01 FROM BILLSORT01
+            ADD 1 TO CNT-FILEOUT
+            ADD BS-5 TO AMT-FILEOUT
             GO TO R1.
            PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > CHR
             MOVE CHR-KEY(Y) TO CHARCUR-KEY
-            READ CHARCUR 
-             INVALID 
+            READ CHARCUR
+             INVALID
               DISPLAY "BAD KEY ?? " CHARCUR-KEY
              NOT INVALID
               WRITE BILLBAD01 FROM CHARCUR01
+              ADD 1 TO CNT-BILLBAD
+              ADD CC-AMOUNT TO AMT-BILLBAD
             END-READ
            END-PERFORM
            GO TO R1.
-       CC1.  
+       CC1.
            PERFORM PH2 VARYING Y FROM 1 BY 1 UNTIL Y > PHR
       *     IF CLAIM-TOT > 0
            ADD 1 TO CHR
+           IF CHR > 990
+             MOVE "CHR TABLE OVERFLOW" TO BX-REASON
+             PERFORM R-EXCP
+             GO TO R1
+           END-IF
            COMPUTE CHR-BAL(CHR) = CLAIM-TOT
            MOVE CHARCUR-KEY TO CHR-KEY(CHR).
-           
-       PH2. 
+
+       PH2.
            IF CC-CLAIM = PHR-CLAIM(Y)
            ADD PHR-AMOUNT(Y) TO CLAIM-TOT.
-       R20. 
-           CLOSE FILEOUT BILLBAD BILLCOURT. 
+       R-EXCP.
+           MOVE G-GARNO TO BX-GARNO
+           MOVE G-GARNAME TO BX-GARNAME
+           WRITE BILLEXCP01
+           ADD 1 TO CNT-EXCP.
+       R19.
+           DISPLAY "===== rrr019 CONTROL TOTALS =====".
+           DISPLAY "BILLSORT RECORDS READ ......... " CNT-BILLSORT.
+           DISPLAY "  MATCHED (DUNNING 4) ......... " CNT-MATCHED.
+           DISPLAY "  SKIPPED NOT CODE 4 .......... " CNT-SKIP-NOTCODE4.
+           DISPLAY "  SKIPPED BAD GARNO ........... " CNT-SKIP-BADGARNO.
+           DISPLAY "  SKIPPED NOT DUNNING 4 ........ " CNT-SKIP-NOTDUN4.
+           DISPLAY "FILEOUT   (PRINT)     COUNT ... " CNT-FILEOUT
+             " AMOUNT ... " AMT-FILEOUT.
+           DISPLAY "BILLCOURT (COURTESY)  COUNT ... " CNT-BILLCOURT
+             " AMOUNT ... " AMT-BILLCOURT.
+           DISPLAY "BILLBAD   (BAD DEBT)  COUNT ... " CNT-BILLBAD
+             " AMOUNT ... " AMT-BILLBAD.
+           DISPLAY "BILLEXCP  (OVERFLOW)  COUNT ... " CNT-EXCP.
+       R20.
+           PERFORM R19.
+           CLOSE FILEOUT BILLBAD BILLCOURT BILLEXCP.
            STOP RUN.
